@@ -0,0 +1,41 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.     VOTEAGE.
+000300 AUTHOR.         R L HOLLIS.
+000400 INSTALLATION.   COUNTY ELECTIONS BOARD - DATA PROCESSING.
+000500 DATE-WRITTEN.   2026-08-09.
+000600 DATE-COMPILED.
+000700*
+000800******************************************************************
+000900*    DESCRIPTION.  ISOLATES THE AGE-ELIGIBILITY BOUNDARY TEST SO *
+001000*    IT CAN BE CALLED BOTH FROM CHECKVOTERAGE AND FROM THE       *
+001100*    CHECKVOTERAGESELFTEST BOUNDARY REGRESSION CHECK.  A VOTER   *
+001200*    IS ELIGIBLE ON THE DAY THEY TURN 18, NOT THE DAY AFTER.     *
+001300*                                                                *
+001400*    MODIFICATION HISTORY                                       *
+001500*    DATE       INIT  DESCRIPTION                                *
+001600*    ---------  ----  ----------------------------------------- *
+001700*    2026-08-09 RLH   SPLIT OUT OF CHECKVOTERAGE MAIN-PARA WHILE *
+001800*                     FIXING THE OFF-BY-ONE AT EXACTLY AGE 18    *
+001900*                     (WAS IF AGE > 18, NOW IF AGE >= 18).       *
+002000******************************************************************
+002100*
+002200 ENVIRONMENT DIVISION.
+002300*
+002400 DATA DIVISION.
+002500 WORKING-STORAGE SECTION.
+002600*
+002700 LINKAGE SECTION.
+002800 01  LK-AGE                          PIC 999.
+002900 01  LK-ELIGIBLE-SW                  PIC X(01).
+003000     88  LK-ELIGIBLE                 VALUE "Y".
+003100     88  LK-NOT-ELIGIBLE             VALUE "N".
+003200*
+003300 PROCEDURE DIVISION USING LK-AGE, LK-ELIGIBLE-SW.
+003400*
+003500 0000-MAINLINE.
+003600     IF LK-AGE >= 18
+003700         SET LK-ELIGIBLE TO TRUE
+003800     ELSE
+003900         SET LK-NOT-ELIGIBLE TO TRUE
+004000     END-IF
+004100     GOBACK.
