@@ -0,0 +1,84 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.     CheckVoterAgeSelfTest.
+000300 AUTHOR.         R L HOLLIS.
+000400 INSTALLATION.   COUNTY ELECTIONS BOARD - DATA PROCESSING.
+000500 DATE-WRITTEN.   2026-08-09.
+000600 DATE-COMPILED.
+000700*
+000800******************************************************************
+000900*    DESCRIPTION.  BOUNDARY REGRESSION CHECK FOR THE VOTEAGE     *
+001000*    SUBROUTINE.  RUN THIS AFTER ANY CHANGE TO THE AGE           *
+001100*    ELIGIBILITY TEST TO CONFIRM AGE 18 IS STILL ELIGIBLE.       *
+001200*                                                                *
+001300*    MODIFICATION HISTORY                                       *
+001400*    DATE       INIT  DESCRIPTION                                *
+001500*    ---------  ----  ----------------------------------------- *
+001600*    2026-08-09 RLH   ORIGINAL - WRITTEN WHEN THE AGE 18 OFF-BY- *
+001700*                     ONE WAS FIXED, SO IT NEVER SLIPS BACK IN.  *
+001800******************************************************************
+001900*
+002000 ENVIRONMENT DIVISION.
+002100*
+002200 DATA DIVISION.
+002300 WORKING-STORAGE SECTION.
+002400*
+002500 01  WS-TEST-CASE-COUNT              PIC 9(02) COMP VALUE 3.
+002600 01  WS-FAIL-COUNT                   PIC 9(02) COMP VALUE ZERO.
+002700 01  WS-SUB                          PIC 9(02) COMP.
+002800*
+002900 01  WS-TEST-TABLE-VALUES.
+003000     05  FILLER                      PIC X(04) VALUE "017N".
+003100     05  FILLER                      PIC X(04) VALUE "018Y".
+003200     05  FILLER                      PIC X(04) VALUE "019Y".
+003300*
+003400 01  WS-TEST-TABLE REDEFINES WS-TEST-TABLE-VALUES.
+003500     05  WS-TEST-ENTRY OCCURS 3 TIMES.
+003600         10  WS-TEST-AGE             PIC 999.
+003700         10  WS-TEST-EXPECTED        PIC X(01).
+003800*
+003900 01  WS-ACTUAL-SW                    PIC X(01).
+004000 01  WS-RESULT-LINE                  PIC X(60).
+004100*
+004200 PROCEDURE DIVISION.
+004300*
+004400 0000-MAINLINE.
+004500     PERFORM 1000-RUN-TEST THRU 1000-EXIT
+004600         VARYING WS-SUB FROM 1 BY 1
+004700         UNTIL WS-SUB > WS-TEST-CASE-COUNT
+004800     IF WS-FAIL-COUNT = ZERO
+004900         DISPLAY "CHECKVOTERAGESELFTEST: ALL TESTS PASSED"
+005000         MOVE ZERO TO RETURN-CODE
+005100     ELSE
+005200         DISPLAY "CHECKVOTERAGESELFTEST: " WS-FAIL-COUNT
+005300             " TEST(S) FAILED"
+005400         MOVE 16 TO RETURN-CODE
+005500     END-IF
+005600     STOP RUN.
+005700*
+005800******************************************************************
+005900*    1000-RUN-TEST - CALL VOTEAGE WITH ONE TABLE ENTRY AND       *
+006000*    COMPARE THE RESULT AGAINST THE EXPECTED ELIGIBILITY FLAG.   *
+006100******************************************************************
+006200 1000-RUN-TEST.
+006300     CALL "VOTEAGE" USING WS-TEST-AGE (WS-SUB), WS-ACTUAL-SW
+006400     IF WS-ACTUAL-SW = WS-TEST-EXPECTED (WS-SUB)
+006500         STRING "PASS - AGE " DELIMITED BY SIZE
+006600             WS-TEST-AGE (WS-SUB) DELIMITED BY SIZE
+006700             " EXPECTED " DELIMITED BY SIZE
+006800             WS-TEST-EXPECTED (WS-SUB) DELIMITED BY SIZE
+006900             " GOT " DELIMITED BY SIZE
+007000             WS-ACTUAL-SW DELIMITED BY SIZE
+007100             INTO WS-RESULT-LINE
+007200     ELSE
+007300         ADD 1 TO WS-FAIL-COUNT
+007400         STRING "FAIL - AGE " DELIMITED BY SIZE
+007500             WS-TEST-AGE (WS-SUB) DELIMITED BY SIZE
+007600             " EXPECTED " DELIMITED BY SIZE
+007700             WS-TEST-EXPECTED (WS-SUB) DELIMITED BY SIZE
+007800             " GOT " DELIMITED BY SIZE
+007900             WS-ACTUAL-SW DELIMITED BY SIZE
+008000             INTO WS-RESULT-LINE
+008100     END-IF
+008200     DISPLAY WS-RESULT-LINE.
+008300 1000-EXIT.
+008400     EXIT.
