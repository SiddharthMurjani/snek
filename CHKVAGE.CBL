@@ -0,0 +1,698 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.     CheckVoterAge.
+000300 AUTHOR.         R L HOLLIS.
+000400 INSTALLATION.   COUNTY ELECTIONS BOARD - DATA PROCESSING.
+000500 DATE-WRITTEN.   2024-01-05.
+000600 DATE-COMPILED.
+000700*
+000800*********************************************************************
+000900*    MODIFICATION HISTORY                                           *
+001000*    DATE       INIT  DESCRIPTION                                  *
+001100*    ---------  ----  ----------------------------------------- *
+001200*    2024-01-05 RLH   ORIGINAL - SINGLE INTERACTIVE AGE CHECK.   *
+001300*    2026-08-09 RLH   CONVERTED TO BATCH MODE.  MAIN-PARA NOW    *
+001400*                     RUNS ONCE PER RECORD READ FROM THE VOTER   *
+001500*                     FILE INSTEAD OF ONCE PER TERMINAL SESSION, *
+001600*                     AND EACH DETERMINATION IS WRITTEN TO THE   *
+001700*                     ELIGIBILITY REPORT FILE.                   *
+001800*    2026-08-09 RLH   WIDENED VOTER-AGE TO PIC 999 AND ADDED A   *
+001900*                     RANGE CHECK AHEAD OF THE ELIGIBILITY TEST  *
+002000*                     IN MAIN-PARA - PIC 99 WAS WRAPPING AGES    *
+002100*                     OVER 99 BACK TO 00.                        *
+002200*    2026-08-09 RLH   FIXED OFF-BY-ONE AT EXACTLY AGE 18 - MOVED *
+002300*                     THE BOUNDARY TEST TO THE VOTEAGE SUBROUTINE*
+002400*                     (WAS IF AGE > 18, NOW IF AGE >= 18) AND    *
+002500*                     ADDED CHECKVOTERAGESELFTEST TO GUARD IT.   *
+002600*    2026-08-09 RLH   REPLACED THE KEYED AGE WITH DATE OF BIRTH  *
+002700*                     - 2000-PROCESS-VOTER NOW COMPUTES VOTER-   *
+002800*                     AGE FROM VR-DOB AND THE RUN DATE INSTEAD   *
+002900*                     OF TAKING A CLERK-ENTERED AGE FROM THE     *
+003000*                     RECORD.                                    *
+003100*    2026-08-09 RLH   ADDED THE CERTIFICATE FILE - EVERY         *
+003200*                     APPLICANT NOW GETS A PRINTED ELIGIBILITY   *
+003300*                     CERTIFICATE, NOT JUST A REPORT LINE.       *
+003400*    2026-08-09 RLH   ADDED THE AUDIT LOG - EVERY DETERMINATION  *
+003500*                     IS NOW APPENDED TO AUDITLOG WITH A         *
+003600*                     TIMESTAMP FOR COMPLIANCE REVIEW.           *
+003700*    2026-08-09 RLH   ADDED CHECKPOINT/RESTART - THE RUN SAVES   *
+003800*                     ITS POSITION EVERY WS-CKPT-INTERVAL        *
+003900*                     RECORDS AND PICKS BACK UP THERE INSTEAD OF *
+004000*                     REPROCESSING A LARGE FILE FROM RECORD ONE. *
+004100*    2026-08-09 RLH   ADDED A LOOKUP AGAINST THE VOTER MASTER    *
+004200*                     FILE - AN APPLICANT WHOSE NAME AND DATE OF *
+004300*                     BIRTH ALREADY APPEAR ON THE MASTER FILE IS *
+004400*                     FLAGGED "ALREADY REGISTERED" INSTEAD OF    *
+004500*                     BEING DECLARED ELIGIBLE A SECOND TIME.     *
+004600*    2026-08-09 RLH   ADDED RESIDENCY, CITIZENSHIP AND FELONY    *
+004700*                     CHECKS - AN APPLICANT WHO PASSES THE AGE   *
+004800*                     TEST CAN STILL BE TURNED AWAY ON ONE OF    *
+004900*                     THESE OTHER LEGAL REQUIREMENTS.            *
+005000*    2026-08-09 RLH   ADDED THE END-OF-DAY SUMMARY REPORT -      *
+005100*                     ELIGIBLE, INELIGIBLE AND ALREADY-REGISTERED*
+005200*                     COUNTS BY PRECINCT, WRITTEN AT THE END OF  *
+005300*                     THE RUN.                                   *
+005400*    2026-08-09 RLH   MADE ELIGRPT, CERTOUT AND SUMMRPT RESTART- *
+005500*                     SAFE (EXTENDED RATHER THAN TRUNCATED ON A  *
+005600*                     RESTARTED RUN) AND CARRIED THE PRECINCT    *
+005700*                     SUMMARY TOTALS THROUGH THE CHECKPOINT SO A *
+005800*                     RESTART NO LONGER LOSES THE DAY'S RUNNING  *
+005900*                     COUNTS.  ALSO ADDED CAPACITY WARNINGS FOR  *
+006000*                     THE PRECINCT AND MASTER TABLES, AND GUARDED*
+006100*                     2050-COMPUTE-AGE AGAINST A DATE OF BIRTH   *
+006200*                     AFTER THE RUN DATE PRODUCING A BOGUS AGE.  *
+006300*********************************************************************
+006400*
+006500 ENVIRONMENT DIVISION.
+006600 INPUT-OUTPUT SECTION.
+006700 FILE-CONTROL.
+006800     SELECT VOTER-FILE ASSIGN TO "VOTERIN"
+006900         ORGANIZATION IS SEQUENTIAL.
+007000 
+007100     SELECT ELIG-RPT-FILE ASSIGN TO "ELIGRPT"
+007200         ORGANIZATION IS SEQUENTIAL
+007300         FILE STATUS IS WS-ELIG-STATUS.
+007400 
+007500     SELECT CERT-FILE ASSIGN TO "CERTOUT"
+007600         ORGANIZATION IS SEQUENTIAL
+007700         FILE STATUS IS WS-CERT-STATUS.
+007800 
+007900     SELECT AUDIT-FILE ASSIGN TO "AUDITLOG"
+008000         ORGANIZATION IS SEQUENTIAL
+008100         FILE STATUS IS WS-AUDIT-STATUS.
+008200 
+008300     SELECT CKPT-FILE ASSIGN TO "VAGECKPT"
+008400         ORGANIZATION IS SEQUENTIAL
+008500         FILE STATUS IS WS-CKPT-STATUS.
+008600 
+008700     SELECT MASTER-FILE ASSIGN TO "VOTMAST"
+008800         ORGANIZATION IS SEQUENTIAL.
+008900 
+009000     SELECT SUMM-FILE ASSIGN TO "SUMMRPT"
+009100         ORGANIZATION IS SEQUENTIAL
+009200         FILE STATUS IS WS-SUMM-STATUS.
+009300*
+009400 DATA DIVISION.
+009500 FILE SECTION.
+009600 FD  VOTER-FILE
+009700     LABEL RECORDS ARE STANDARD.
+009800     COPY CPVOTREC.
+009900 
+010000 FD  ELIG-RPT-FILE
+010100     LABEL RECORDS ARE STANDARD.
+010200 01  ELIG-REPORT-RECORD.
+010300     05  ER-APPLICANT-NAME           PIC X(30).
+010400     05  FILLER                      PIC X(02) VALUE SPACES.
+010500     05  ER-PRECINCT-CODE            PIC X(05).
+010600     05  FILLER                      PIC X(02) VALUE SPACES.
+010700     05  ER-AGE                      PIC ZZ9.
+010800     05  FILLER                      PIC X(02) VALUE SPACES.
+010900     05  ER-MESSAGE                  PIC X(30).
+011000*
+011100 FD  CERT-FILE
+011200     LABEL RECORDS ARE STANDARD.
+011300 01  CERT-LINE                       PIC X(50).
+011400*
+011500 FD  AUDIT-FILE
+011600     LABEL RECORDS ARE STANDARD.
+011700 01  AUDIT-LINE                      PIC X(80).
+011800*
+011900 FD  CKPT-FILE
+012000     LABEL RECORDS ARE STANDARD.
+012100     COPY CPCKPT.
+012200*
+012300 FD  MASTER-FILE
+012400     LABEL RECORDS ARE STANDARD.
+012500     COPY CPMASTER.
+012600*
+012700 FD  SUMM-FILE
+012800     LABEL RECORDS ARE STANDARD.
+012900 01  SUMM-TEXT-LINE                  PIC X(60).
+013000 01  SUMM-DETAIL-LINE.
+013100     05  SUMM-PRECINCT               PIC X(05).
+013200     05  FILLER                      PIC X(03) VALUE SPACES.
+013300     05  SUMM-ELIGIBLE               PIC ZZZZ9.
+013400     05  FILLER                      PIC X(05) VALUE SPACES.
+013500     05  SUMM-INELIGIBLE             PIC ZZZZ9.
+013600     05  FILLER                      PIC X(05) VALUE SPACES.
+013700     05  SUMM-DUPLICATE              PIC ZZZZ9.
+013800     05  FILLER                      PIC X(29) VALUE SPACES.
+013900*
+014000 WORKING-STORAGE SECTION.
+014100 77  WS-EOF-SW                       PIC X(01) VALUE "N".
+014200     88  WS-EOF-YES                  VALUE "Y".
+014300 
+014400 01  VOTER-AGE                       PIC 999.
+014500 01  AGE-MESSAGE                     PIC X(30).
+014600 01  WS-MAX-AGE                      PIC 999 VALUE 120.
+014700 01  WS-AGE-ELIGIBLE-SW              PIC X(01).
+014800     88  WS-AGE-ELIGIBLE             VALUE "Y".
+014900*
+015000 01  WS-RUN-DATE.
+015100     05  WS-RUN-YYYY                 PIC 9(04).
+015200     05  WS-RUN-MM                   PIC 9(02).
+015300     05  WS-RUN-DD                   PIC 9(02).
+015400 01  WS-RUN-DATE-8 REDEFINES WS-RUN-DATE PIC 9(08).
+015500 01  WS-AGE-DISPLAY                  PIC ZZ9.
+015600*
+015700 01  WS-RUN-TIME                     PIC 9(08).
+015800 01  WS-ELIG-STATUS                  PIC X(02).
+015900 01  WS-CERT-STATUS                  PIC X(02).
+016000 01  WS-AUDIT-STATUS                 PIC X(02).
+016100 01  WS-SUMM-STATUS                  PIC X(02).
+016200 01  WS-DOB-DISPLAY.
+016300     05  WS-DOB-DISP-YYYY            PIC 9(04).
+016400     05  FILLER                      PIC X(01) VALUE "-".
+016500     05  WS-DOB-DISP-MM              PIC 9(02).
+016600     05  FILLER                      PIC X(01) VALUE "-".
+016700     05  WS-DOB-DISP-DD              PIC 9(02).
+016800*
+016900 01  WS-CKPT-STATUS                  PIC X(02).
+017000 01  WS-CKPT-INTERVAL                PIC 9(04) COMP VALUE 100.
+017100 01  WS-RESTART-COUNT                PIC 9(08) COMP VALUE ZERO.
+017200 01  WS-RECORDS-PROCESSED            PIC 9(08) COMP VALUE ZERO.
+017300 01  WS-SKIP-SUB                     PIC 9(08) COMP.
+017400 01  WS-CKPT-QUOTIENT                PIC 9(08) COMP.
+017500 01  WS-CKPT-REMAINDER               PIC 9(04) COMP.
+017600*
+017700 01  WS-MASTER-EOF-SW                PIC X(01) VALUE "N".
+017800     88  WS-MASTER-EOF-YES           VALUE "Y".
+017900 01  WS-MASTER-COUNT                 PIC 9(08) COMP VALUE ZERO.
+018000 01  WS-DUPLICATE-SW                 PIC X(01).
+018100     88  WS-DUPLICATE-FOUND          VALUE "Y".
+018200*
+018300 01  WS-MASTER-TABLE.
+018400     05  WS-MASTER-ENTRY OCCURS 1 TO 5000 TIMES
+018500         DEPENDING ON WS-MASTER-COUNT
+018600         ASCENDING KEY WS-MT-DOB, WS-MT-NAME
+018700         INDEXED BY WS-MT-IDX.
+018800         10  WS-MT-NAME              PIC X(30).
+018900         10  WS-MT-DOB.
+019000             15  WS-MT-DOB-YYYY      PIC 9(04).
+019100             15  WS-MT-DOB-MM        PIC 9(02).
+019200             15  WS-MT-DOB-DD        PIC 9(02).
+019300*
+019400 01  WS-PRECINCT-COUNT               PIC 9(04) COMP VALUE ZERO.
+019500 01  WS-SEARCH-IDX                   PIC 9(04) COMP.
+019600 01  WS-PS-IDX                       PIC 9(04) COMP.
+019700 01  WS-FOUND-SW                     PIC X(01).
+019800     88  WS-FOUND-YES                VALUE "Y".
+019900 01  WS-TOTAL-ELIGIBLE               PIC 9(06) COMP VALUE ZERO.
+020000 01  WS-TOTAL-INELIGIBLE             PIC 9(06) COMP VALUE ZERO.
+020100 01  WS-TOTAL-DUPLICATE              PIC 9(06) COMP VALUE ZERO.
+020200 01  WS-PRECINCT-TABLE.
+020300     05  WS-PRECINCT-ENTRY OCCURS 1 TO 50 TIMES
+020400         DEPENDING ON WS-PRECINCT-COUNT
+020500         INDEXED BY WS-PS-TBL-IDX.
+020600         10  WS-PS-CODE              PIC X(05).
+020700         10  WS-PS-ELIGIBLE-CNT      PIC 9(06) COMP.
+020800         10  WS-PS-INELIGIBLE-CNT    PIC 9(06) COMP.
+020900         10  WS-PS-DUPLICATE-CNT     PIC 9(06) COMP.
+021000*
+021100 PROCEDURE DIVISION.
+021200*
+021300 0000-MAINLINE.
+021400     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+021500     PERFORM 2000-PROCESS-VOTER THRU 2000-EXIT
+021600         UNTIL WS-EOF-YES.
+021700     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+021800     STOP RUN.
+021900*
+022000*********************************************************************
+022100*    1000-INITIALIZE - OPEN THE VOTER FILE, LOAD ANY CHECKPOINT     *
+022200*    FROM A PRIOR RUN, OPEN THE OUTPUT FILES ACCORDINGLY, AND       *
+022300*    PRIME THE READ FOR THE PROCESSING LOOP.                        *
+022400*********************************************************************
+022500 1000-INITIALIZE.
+022600     OPEN INPUT VOTER-FILE
+022700     PERFORM 1100-LOAD-CHECKPOINT THRU 1100-EXIT
+022800     PERFORM 1150-OPEN-OUTPUT-FILES THRU 1150-EXIT
+022900     IF WS-RESTART-COUNT = ZERO
+023000         ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+023100     END-IF
+023200     PERFORM 1200-LOAD-MASTER THRU 1200-EXIT
+023300     PERFORM 2100-READ-VOTER THRU 2100-EXIT
+023400     PERFORM 2400-SKIP-TO-RESTART THRU 2400-EXIT.
+023500 1000-EXIT.
+023600     EXIT.
+023700*
+023800*********************************************************************
+023900*    1100-LOAD-CHECKPOINT - IF A CHECKPOINT FROM A PRIOR RUN        *
+024000*    EXISTS, PICK UP THE RECORD COUNT, THE ORIGINAL RUN DATE, AND   *
+024100*    THE PRECINCT SUMMARY TOTALS WHERE THEY LEFT OFF, SO A RESTART  *
+024200*    ON A LATER CALENDAR DAY STILL COMPUTES AGES AGAINST THE SAME   *
+024300*    RUN DATE AS THE RECORDS PROCESSED BEFORE THE ABEND.            *
+024400*********************************************************************
+024500 1100-LOAD-CHECKPOINT.
+024600     MOVE ZERO TO WS-RESTART-COUNT
+024700     OPEN INPUT CKPT-FILE
+024800     IF WS-CKPT-STATUS = "00"
+024900         READ CKPT-FILE
+025000             NOT AT END MOVE CKPT-RECORDS-PROCESSED
+025100                 TO WS-RESTART-COUNT
+025200         END-READ
+025300         IF WS-RESTART-COUNT > ZERO
+025400             MOVE CKPT-PRECINCT-COUNT TO WS-PRECINCT-COUNT
+025500             MOVE CKPT-RUN-DATE TO WS-RUN-DATE-8
+025600             PERFORM 1110-LOAD-PRECINCT-ENTRY THRU 1110-EXIT
+025700                 VARYING WS-PS-IDX FROM 1 BY 1
+025800                 UNTIL WS-PS-IDX > WS-PRECINCT-COUNT
+025900         END-IF
+026000         CLOSE CKPT-FILE
+026100     END-IF
+026200     MOVE WS-RESTART-COUNT TO WS-RECORDS-PROCESSED.
+026300 1100-EXIT.
+026400     EXIT.
+026500*
+026600 1110-LOAD-PRECINCT-ENTRY.
+026700     MOVE CKPT-PS-CODE (WS-PS-IDX) TO WS-PS-CODE (WS-PS-IDX)
+026800     MOVE CKPT-PS-ELIGIBLE-CNT (WS-PS-IDX)
+026900         TO WS-PS-ELIGIBLE-CNT (WS-PS-IDX)
+027000     MOVE CKPT-PS-INELIGIBLE-CNT (WS-PS-IDX)
+027100         TO WS-PS-INELIGIBLE-CNT (WS-PS-IDX)
+027200     MOVE CKPT-PS-DUPLICATE-CNT (WS-PS-IDX)
+027300         TO WS-PS-DUPLICATE-CNT (WS-PS-IDX).
+027400 1110-EXIT.
+027500     EXIT.
+027600*
+027700*********************************************************************
+027800*    1150-OPEN-OUTPUT-FILES - ON A FRESH RUN, START THE             *
+027900*    ELIGIBILITY REPORT, CERTIFICATE, SUMMARY AND AUDIT FILES       *
+028000*    EMPTY.  ON A RESTARTED RUN, EXTEND THEM SO THE OUTPUT ALREADY  *
+028100*    WRITTEN FOR APPLICANTS CLEARED BEFORE THE ABEND IS KEPT.       *
+028200*********************************************************************
+028300 1150-OPEN-OUTPUT-FILES.
+028400     IF WS-RESTART-COUNT > ZERO
+028500         OPEN EXTEND ELIG-RPT-FILE
+028600         IF WS-ELIG-STATUS = "35"
+028700             OPEN OUTPUT ELIG-RPT-FILE
+028800         END-IF
+028900         OPEN EXTEND CERT-FILE
+029000         IF WS-CERT-STATUS = "35"
+029100             OPEN OUTPUT CERT-FILE
+029200         END-IF
+029300         OPEN EXTEND SUMM-FILE
+029400         IF WS-SUMM-STATUS = "35"
+029500             OPEN OUTPUT SUMM-FILE
+029600         END-IF
+029700     ELSE
+029800         OPEN OUTPUT ELIG-RPT-FILE
+029900         OPEN OUTPUT CERT-FILE
+030000         OPEN OUTPUT SUMM-FILE
+030100     END-IF
+030200     OPEN EXTEND AUDIT-FILE
+030300     IF WS-AUDIT-STATUS = "35"
+030400         OPEN OUTPUT AUDIT-FILE
+030500     END-IF.
+030600 1150-EXIT.
+030700     EXIT.
+030800*
+030900*********************************************************************
+031000*    1200-LOAD-MASTER - READ THE VOTER MASTER FILE INTO A TABLE     *
+031100*    ONE TIME SO EACH APPLICANT CAN BE SEARCHED AGAINST IT.  IF     *
+031200*    THE TABLE FILLS AT EXACTLY 5000 RECORDS, ONE MORE READ TELLS   *
+031300*    US WHETHER THAT WAS TRULY THE LAST RECORD OR THE FILE WAS      *
+031400*    ACTUALLY TRUNCATED, SO THE WARNING BELOW ONLY FIRES WHEN       *
+031500*    RECORDS WERE REALLY LEFT OUT.                                  *
+031600*********************************************************************
+031700 1200-LOAD-MASTER.
+031800     OPEN INPUT MASTER-FILE
+031900     PERFORM 1210-LOAD-ONE-MASTER THRU 1210-EXIT
+032000         UNTIL WS-MASTER-EOF-YES
+032100         OR WS-MASTER-COUNT = 5000
+032200     IF WS-MASTER-COUNT = 5000 AND NOT WS-MASTER-EOF-YES
+032300         READ MASTER-FILE
+032400             AT END MOVE "Y" TO WS-MASTER-EOF-SW
+032500         END-READ
+032600         IF NOT WS-MASTER-EOF-YES
+032700         DISPLAY "CHECKVOTERAGE WARNING - VOTER MASTER FILE "
+032800             "EXCEEDS 5000 RECORDS, DUPLICATE CHECK INCOMPLETE"
+032900         END-IF
+033000     END-IF
+033100     CLOSE MASTER-FILE.
+033200 1200-EXIT.
+033300     EXIT.
+033400*
+033500 1210-LOAD-ONE-MASTER.
+033600     READ MASTER-FILE
+033700         AT END MOVE "Y" TO WS-MASTER-EOF-SW
+033800         NOT AT END
+033900             ADD 1 TO WS-MASTER-COUNT
+034000             MOVE MR-VOTER-NAME TO WS-MT-NAME (WS-MASTER-COUNT)
+034100             MOVE MR-DOB TO WS-MT-DOB (WS-MASTER-COUNT)
+034200     END-READ.
+034300 1210-EXIT.
+034400     EXIT.
+034500*
+034600*********************************************************************
+034700*    2000-PROCESS-VOTER - RUN THE ELIGIBILITY TEST FOR ONE          *
+034800*    APPLICANT RECORD AND WRITE ITS RESULT LINE, THEN READ THE      *
+034900*    NEXT RECORD.                                                   *
+035000*********************************************************************
+035100 2000-PROCESS-VOTER.
+035200     PERFORM 2050-COMPUTE-AGE THRU 2050-EXIT
+035300     PERFORM MAIN-PARA THRU MAIN-PARA-EXIT
+035400     PERFORM 2650-CHECK-OTHER-REQS THRU 2650-EXIT
+035500     PERFORM 2600-CHECK-DUPLICATE THRU 2600-EXIT
+035600     IF WS-DUPLICATE-FOUND AND AGE-MESSAGE = "Eligible to Vote"
+035700         MOVE "Already Registered" TO AGE-MESSAGE
+035800     END-IF
+035900     PERFORM 2700-UPDATE-SUMMARY THRU 2700-EXIT
+036000     MOVE VR-APPLICANT-NAME TO ER-APPLICANT-NAME
+036100     MOVE VR-PRECINCT-CODE TO ER-PRECINCT-CODE
+036200     MOVE VOTER-AGE TO ER-AGE
+036300     MOVE AGE-MESSAGE TO ER-MESSAGE
+036400     WRITE ELIG-REPORT-RECORD
+036500     PERFORM 2200-WRITE-CERTIFICATE THRU 2200-EXIT
+036600     PERFORM 2300-WRITE-AUDIT THRU 2300-EXIT
+036700     ADD 1 TO WS-RECORDS-PROCESSED
+036800     DIVIDE WS-RECORDS-PROCESSED BY WS-CKPT-INTERVAL
+036900         GIVING WS-CKPT-QUOTIENT
+037000         REMAINDER WS-CKPT-REMAINDER
+037100     IF WS-CKPT-REMAINDER = ZERO
+037200         PERFORM 2500-WRITE-CHECKPOINT THRU 2500-EXIT
+037300     END-IF
+037400     PERFORM 2100-READ-VOTER THRU 2100-EXIT.
+037500 2000-EXIT.
+037600     EXIT.
+037700*
+037800*********************************************************************
+037900*    2050-COMPUTE-AGE - DERIVE VOTER-AGE FROM THE APPLICANT'S       *
+038000*    DATE OF BIRTH AND THE RUN DATE, SO THE CLERK NEVER HAS TO      *
+038100*    DO THE SUBTRACTION BY HAND.  A DATE OF BIRTH AFTER THE RUN     *
+038200*    DATE IS A BAD RECORD, NOT A NEGATIVE AGE, AND A DATE OF BIRTH  *
+038300*    IMPLYING AN AGE OVER WS-MAX-AGE IS A BAD RECORD TOO (A DROPPED *
+038400*    DIGIT IN VR-DOB-YYYY) RATHER THAN A VERY OLD APPLICANT - FLAG  *
+038500*    BOTH THE SAME WAY MAIN-PARA FLAGS ANY OTHER INVALID AGE.       *
+038600*********************************************************************
+038700 2050-COMPUTE-AGE.
+038800     IF VR-DOB-YYYY > WS-RUN-YYYY
+038900         OR (VR-DOB-YYYY = WS-RUN-YYYY AND VR-DOB-MM > WS-RUN-MM)
+039000         OR (VR-DOB-YYYY = WS-RUN-YYYY AND VR-DOB-MM = WS-RUN-MM
+039100             AND VR-DOB-DD > WS-RUN-DD)
+039200         OR (WS-RUN-YYYY - VR-DOB-YYYY) > WS-MAX-AGE
+039300         MOVE 999 TO VOTER-AGE
+039400         GO TO 2050-EXIT
+039500     END-IF
+039600     COMPUTE VOTER-AGE = WS-RUN-YYYY - VR-DOB-YYYY
+039700     IF WS-RUN-MM < VR-DOB-MM
+039800         OR (WS-RUN-MM = VR-DOB-MM AND WS-RUN-DD < VR-DOB-DD)
+039900         SUBTRACT 1 FROM VOTER-AGE
+040000     END-IF.
+040100 2050-EXIT.
+040200     EXIT.
+040300*
+040400*********************************************************************
+040500*    2200-WRITE-CERTIFICATE - PRINT ONE ELIGIBILITY CERTIFICATE     *
+040600*    FOR THE APPLICANT, SUITABLE FOR HANDING OVER AND FILING IN     *
+040700*    THE PRECINCT FOLDER.                                           *
+040800*********************************************************************
+040900 2200-WRITE-CERTIFICATE.
+041000     MOVE VOTER-AGE TO WS-AGE-DISPLAY
+041100     MOVE "----------------------------------------" TO CERT-LINE
+041200     WRITE CERT-LINE
+041300     MOVE "   VOTER ELIGIBILITY CERTIFICATE" TO CERT-LINE
+041400     WRITE CERT-LINE
+041500     MOVE "----------------------------------------" TO CERT-LINE
+041600     WRITE CERT-LINE
+041700     MOVE SPACES TO CERT-LINE
+041800     STRING "APPLICANT NAME. . : " DELIMITED BY SIZE
+041900         VR-APPLICANT-NAME DELIMITED BY SIZE
+042000         INTO CERT-LINE
+042100     WRITE CERT-LINE
+042200     MOVE SPACES TO CERT-LINE
+042300     STRING "PRECINCT. . . . . : " DELIMITED BY SIZE
+042400         VR-PRECINCT-CODE DELIMITED BY SIZE
+042500         INTO CERT-LINE
+042600     WRITE CERT-LINE
+042700     MOVE SPACES TO CERT-LINE
+042800     STRING "AGE USED. . . . . : " DELIMITED BY SIZE
+042900         WS-AGE-DISPLAY DELIMITED BY SIZE
+043000         INTO CERT-LINE
+043100     WRITE CERT-LINE
+043200     MOVE SPACES TO CERT-LINE
+043300     STRING "DETERMINATION . . : " DELIMITED BY SIZE
+043400         AGE-MESSAGE DELIMITED BY SIZE
+043500         INTO CERT-LINE
+043600     WRITE CERT-LINE
+043700     MOVE SPACES TO CERT-LINE
+043800     WRITE CERT-LINE.
+043900 2200-EXIT.
+044000     EXIT.
+044100*
+044200*********************************************************************
+044300*    2300-WRITE-AUDIT - APPEND ONE LINE TO THE AUDIT LOG SO THE     *
+044400*    DETERMINATION CAN BE RECONSTRUCTED AND DEFENDED LATER.         *
+044500*********************************************************************
+044600 2300-WRITE-AUDIT.
+044700     ACCEPT WS-RUN-TIME FROM TIME
+044800     MOVE VR-DOB-YYYY TO WS-DOB-DISP-YYYY
+044900     MOVE VR-DOB-MM TO WS-DOB-DISP-MM
+045000     MOVE VR-DOB-DD TO WS-DOB-DISP-DD
+045100     MOVE SPACES TO AUDIT-LINE
+045200     STRING "TS=" DELIMITED BY SIZE
+045300         WS-RUN-DATE DELIMITED BY SIZE
+045400         WS-RUN-TIME DELIMITED BY SIZE
+045500         " DOB=" DELIMITED BY SIZE
+045600         WS-DOB-DISPLAY DELIMITED BY SIZE
+045700         " RESULT=" DELIMITED BY SIZE
+045800         AGE-MESSAGE DELIMITED BY SIZE
+045900         INTO AUDIT-LINE
+046000     WRITE AUDIT-LINE.
+046100 2300-EXIT.
+046200     EXIT.
+046300*
+046400*********************************************************************
+046500*    2400-SKIP-TO-RESTART - ON A RESTARTED RUN, RE-READ AND         *
+046600*    DISCARD THE RECORDS ALREADY CLEARED BEFORE THE CHECKPOINT.     *
+046700*********************************************************************
+046800 2400-SKIP-TO-RESTART.
+046900     PERFORM 2410-SKIP-ONE THRU 2410-EXIT
+047000         VARYING WS-SKIP-SUB FROM 1 BY 1
+047100         UNTIL WS-SKIP-SUB > WS-RESTART-COUNT
+047200            OR WS-EOF-YES.
+047300 2400-EXIT.
+047400     EXIT.
+047500*
+047600 2410-SKIP-ONE.
+047700     PERFORM 2100-READ-VOTER THRU 2100-EXIT.
+047800 2410-EXIT.
+047900     EXIT.
+048000*
+048100*********************************************************************
+048200*    2500-WRITE-CHECKPOINT - SAVE THE CURRENT RECORD COUNT AND      *
+048300*    PRECINCT SUMMARY TOTALS SO A RESTART CAN PICK UP FROM HERE     *
+048400*    INSTEAD OF RECORD ONE AND ZERO COUNTS.                         *
+048500*********************************************************************
+048600 2500-WRITE-CHECKPOINT.
+048700     OPEN OUTPUT CKPT-FILE
+048800     MOVE WS-RECORDS-PROCESSED TO CKPT-RECORDS-PROCESSED
+048900     MOVE WS-RUN-DATE-8 TO CKPT-RUN-DATE
+049000     MOVE WS-RUN-TIME TO CKPT-RUN-TIME
+049100     MOVE WS-PRECINCT-COUNT TO CKPT-PRECINCT-COUNT
+049200     PERFORM 2510-SAVE-PRECINCT-ENTRY THRU 2510-EXIT
+049300         VARYING WS-PS-IDX FROM 1 BY 1
+049400         UNTIL WS-PS-IDX > 50
+049500     WRITE CHECKPOINT-RECORD
+049600     CLOSE CKPT-FILE.
+049700 2500-EXIT.
+049800     EXIT.
+049900*
+050000 2510-SAVE-PRECINCT-ENTRY.
+050100     IF WS-PS-IDX <= WS-PRECINCT-COUNT
+050200         MOVE WS-PS-CODE (WS-PS-IDX) TO CKPT-PS-CODE (WS-PS-IDX)
+050300         MOVE WS-PS-ELIGIBLE-CNT (WS-PS-IDX)
+050400             TO CKPT-PS-ELIGIBLE-CNT (WS-PS-IDX)
+050500         MOVE WS-PS-INELIGIBLE-CNT (WS-PS-IDX)
+050600             TO CKPT-PS-INELIGIBLE-CNT (WS-PS-IDX)
+050700         MOVE WS-PS-DUPLICATE-CNT (WS-PS-IDX)
+050800             TO CKPT-PS-DUPLICATE-CNT (WS-PS-IDX)
+050900     ELSE
+051000         MOVE SPACES TO CKPT-PS-CODE (WS-PS-IDX)
+051100         MOVE ZERO TO CKPT-PS-ELIGIBLE-CNT (WS-PS-IDX)
+051200         MOVE ZERO TO CKPT-PS-INELIGIBLE-CNT (WS-PS-IDX)
+051300         MOVE ZERO TO CKPT-PS-DUPLICATE-CNT (WS-PS-IDX)
+051400     END-IF.
+051500 2510-EXIT.
+051600     EXIT.
+051700*
+051800*********************************************************************
+051900*    2600-CHECK-DUPLICATE - SEARCH THE VOTER MASTER TABLE FOR AN    *
+052000*    ENTRY WHOSE NAME AND DATE OF BIRTH MATCH THIS APPLICANT.       *
+052100*********************************************************************
+052200 2600-CHECK-DUPLICATE.
+052300     MOVE "N" TO WS-DUPLICATE-SW
+052400     IF WS-MASTER-COUNT > ZERO
+052500         SET WS-MT-IDX TO 1
+052600         SEARCH ALL WS-MASTER-ENTRY
+052700             AT END CONTINUE
+052800             WHEN WS-MT-NAME (WS-MT-IDX) = VR-APPLICANT-NAME
+052900                 AND WS-MT-DOB (WS-MT-IDX) = VR-DOB
+053000                 MOVE "Y" TO WS-DUPLICATE-SW
+053100         END-SEARCH
+053200     END-IF.
+053300 2600-EXIT.
+053400     EXIT.
+053500*
+053600*********************************************************************
+053700*    2650-CHECK-OTHER-REQS - AN APPLICANT WHO PASSES THE AGE        *
+053800*    TEST MUST ALSO BE A DISTRICT RESIDENT, ATTEST CITIZENSHIP,     *
+053900*    AND BE FREE OF A DISQUALIFYING FELONY BEFORE BEING             *
+054000*    DECLARED ELIGIBLE.  A FLAG THAT IS NEITHER "Y" NOR "N" IS A    *
+054100*    BAD RECORD, NOT AN AUTOMATIC PASS, AND IS FLAGGED FOR REVIEW   *
+054200*    THE SAME WAY AN OUT-OF-RANGE AGE IS.                           *
+054300*********************************************************************
+054400 2650-CHECK-OTHER-REQS.
+054500     IF AGE-MESSAGE = "Eligible to Vote"
+054600         EVALUATE TRUE
+054700             WHEN NOT VR-RESIDENT-YES AND NOT VR-RESIDENT-NO
+054800                 MOVE "Invalid Residency - Verify"
+054900                     TO AGE-MESSAGE
+055000             WHEN VR-RESIDENT-NO
+055100                 MOVE "Not Eligible - Residency" TO AGE-MESSAGE
+055200             WHEN NOT VR-CITIZEN-YES AND NOT VR-CITIZEN-NO
+055300                 MOVE "Invalid Citizenship - Verify"
+055400                     TO AGE-MESSAGE
+055500             WHEN VR-CITIZEN-NO
+055600                 MOVE "Not Eligible - Citizenship"
+055700                     TO AGE-MESSAGE
+055800             WHEN NOT VR-FELON-YES AND NOT VR-FELON-NO
+055900                 MOVE "Invalid Felony Flag - Verify"
+056000                     TO AGE-MESSAGE
+056100             WHEN VR-FELON-YES
+056200                 MOVE "Not Eligible - Felony" TO AGE-MESSAGE
+056300         END-EVALUATE
+056400     END-IF.
+056500 2650-EXIT.
+056600     EXIT.
+056700*
+056800*********************************************************************
+056900*    2700-UPDATE-SUMMARY - ADD THIS APPLICANT'S DETERMINATION TO    *
+057000*    THE RUNNING ELIGIBLE/INELIGIBLE/ALREADY-REGISTERED COUNTS      *
+057100*    FOR ITS PRECINCT, ADDING A NEW PRECINCT ENTRY IF NEEDED.       *
+057200*********************************************************************
+057300 2700-UPDATE-SUMMARY.
+057400     MOVE "N" TO WS-FOUND-SW
+057500     PERFORM 2710-FIND-PRECINCT THRU 2710-EXIT
+057600         VARYING WS-SEARCH-IDX FROM 1 BY 1
+057700         UNTIL WS-SEARCH-IDX > WS-PRECINCT-COUNT
+057800            OR WS-FOUND-YES
+057900     IF WS-FOUND-YES
+058000         SUBTRACT 1 FROM WS-SEARCH-IDX
+058100     ELSE
+058200         IF WS-PRECINCT-COUNT = 50
+058300             DISPLAY "CHECKVOTERAGE WARNING - PRECINCT TABLE "
+058400                 "FULL, SUMMARY COUNTS FOR PRECINCT "
+058500                 VR-PRECINCT-CODE " NOT RECORDED"
+058600             GO TO 2700-EXIT
+058700         END-IF
+058800         ADD 1 TO WS-PRECINCT-COUNT
+058900         MOVE WS-PRECINCT-COUNT TO WS-SEARCH-IDX
+059000         MOVE VR-PRECINCT-CODE TO WS-PS-CODE (WS-SEARCH-IDX)
+059100         MOVE ZERO TO WS-PS-ELIGIBLE-CNT (WS-SEARCH-IDX)
+059200         MOVE ZERO TO WS-PS-INELIGIBLE-CNT (WS-SEARCH-IDX)
+059300         MOVE ZERO TO WS-PS-DUPLICATE-CNT (WS-SEARCH-IDX)
+059400     END-IF
+059500     EVALUATE AGE-MESSAGE
+059600         WHEN "Eligible to Vote"
+059700             ADD 1 TO WS-PS-ELIGIBLE-CNT (WS-SEARCH-IDX)
+059800         WHEN "Already Registered"
+059900             ADD 1 TO WS-PS-DUPLICATE-CNT (WS-SEARCH-IDX)
+060000         WHEN OTHER
+060100             ADD 1 TO WS-PS-INELIGIBLE-CNT (WS-SEARCH-IDX)
+060200     END-EVALUATE.
+060300 2700-EXIT.
+060400     EXIT.
+060500*
+060600 2710-FIND-PRECINCT.
+060700     IF WS-PS-CODE (WS-SEARCH-IDX) = VR-PRECINCT-CODE
+060800         MOVE "Y" TO WS-FOUND-SW
+060900     END-IF.
+061000 2710-EXIT.
+061100     EXIT.
+061200*
+061300*********************************************************************
+061400*    2100-READ-VOTER - READ THE NEXT APPLICANT RECORD, SETTING      *
+061500*    THE END-OF-FILE SWITCH WHEN THE VOTER FILE IS EXHAUSTED.       *
+061600*********************************************************************
+061700 2100-READ-VOTER.
+061800     READ VOTER-FILE
+061900         AT END MOVE "Y" TO WS-EOF-SW
+062000     END-READ.
+062100 2100-EXIT.
+062200     EXIT.
+062300*
+062400*********************************************************************
+062500*    MAIN-PARA - THE ELIGIBILITY DETERMINATION ITSELF.  KEPT AS     *
+062600*    ITS OWN PARAGRAPH SINCE IT IS THE PART OF THE PROGRAM THE      *
+062700*    ELECTIONS BOARD ASKS US TO CHANGE MOST OFTEN.                  *
+062800*********************************************************************
+062900 MAIN-PARA.
+063000     IF VOTER-AGE NOT NUMERIC OR VOTER-AGE > WS-MAX-AGE
+063100         MOVE "Invalid Age - Verify Entry" TO AGE-MESSAGE
+063200         GO TO MAIN-PARA-EXIT
+063300     END-IF
+063400     CALL "VOTEAGE" USING VOTER-AGE, WS-AGE-ELIGIBLE-SW
+063500     IF WS-AGE-ELIGIBLE
+063600         MOVE "Eligible to Vote" TO AGE-MESSAGE
+063700     ELSE
+063800         MOVE "Not Eligible to Vote" TO AGE-MESSAGE
+063900     END-IF.
+064000 MAIN-PARA-EXIT.
+064100     EXIT.
+064200*
+064300*********************************************************************
+064400*    9000-TERMINATE - WRITE THE SUMMARY REPORT, RESET THE           *
+064500*    CHECKPOINT FOR A CLEAN NEXT RUN, CLOSE THE FILES, AND END      *
+064600*    THE RUN.                                                       *
+064700*********************************************************************
+064800 9000-TERMINATE.
+064900     MOVE ZERO TO WS-RECORDS-PROCESSED
+065000     PERFORM 2500-WRITE-CHECKPOINT THRU 2500-EXIT
+065100     PERFORM 2900-WRITE-SUMMARY THRU 2900-EXIT
+065200     CLOSE VOTER-FILE
+065300     CLOSE ELIG-RPT-FILE
+065400     CLOSE CERT-FILE
+065500     CLOSE SUMM-FILE
+065600     CLOSE AUDIT-FILE.
+065700 9000-EXIT.
+065800     EXIT.
+065900*
+066000*********************************************************************
+066100*    2900-WRITE-SUMMARY - PRINT THE END-OF-DAY SUMMARY REPORT,      *
+066200*    ONE LINE PER PRECINCT PLUS A GRAND-TOTAL TRAILER LINE.         *
+066300*********************************************************************
+066400 2900-WRITE-SUMMARY.
+066500     MOVE ZERO TO WS-TOTAL-ELIGIBLE
+066600     MOVE ZERO TO WS-TOTAL-INELIGIBLE
+066700     MOVE ZERO TO WS-TOTAL-DUPLICATE
+066800     MOVE "END OF DAY VOTER ELIGIBILITY SUMMARY" TO SUMM-TEXT-LINE
+066900     WRITE SUMM-TEXT-LINE
+067000     MOVE SPACES TO SUMM-TEXT-LINE
+067100     WRITE SUMM-TEXT-LINE
+067200     MOVE "PRECINCT   ELIGIBLE  INELIGIBLE  ALREADY REG"
+067300         TO SUMM-TEXT-LINE
+067400     WRITE SUMM-TEXT-LINE
+067500     PERFORM 2910-WRITE-PRECINCT-LINE THRU 2910-EXIT
+067600         VARYING WS-PS-IDX FROM 1 BY 1
+067700         UNTIL WS-PS-IDX > WS-PRECINCT-COUNT
+067800     MOVE SPACES TO SUMM-DETAIL-LINE
+067900     MOVE "TOTAL" TO SUMM-PRECINCT
+068000     MOVE WS-TOTAL-ELIGIBLE TO SUMM-ELIGIBLE
+068100     MOVE WS-TOTAL-INELIGIBLE TO SUMM-INELIGIBLE
+068200     MOVE WS-TOTAL-DUPLICATE TO SUMM-DUPLICATE
+068300     WRITE SUMM-DETAIL-LINE.
+068400 2900-EXIT.
+068500     EXIT.
+068600*
+068700 2910-WRITE-PRECINCT-LINE.
+068800     MOVE SPACES TO SUMM-DETAIL-LINE
+068900     MOVE WS-PS-CODE (WS-PS-IDX) TO SUMM-PRECINCT
+069000     MOVE WS-PS-ELIGIBLE-CNT (WS-PS-IDX) TO SUMM-ELIGIBLE
+069100     MOVE WS-PS-INELIGIBLE-CNT (WS-PS-IDX) TO SUMM-INELIGIBLE
+069200     MOVE WS-PS-DUPLICATE-CNT (WS-PS-IDX) TO SUMM-DUPLICATE
+069300     WRITE SUMM-DETAIL-LINE
+069400     ADD WS-PS-ELIGIBLE-CNT (WS-PS-IDX) TO WS-TOTAL-ELIGIBLE
+069500     ADD WS-PS-INELIGIBLE-CNT (WS-PS-IDX) TO WS-TOTAL-INELIGIBLE
+069600     ADD WS-PS-DUPLICATE-CNT (WS-PS-IDX) TO WS-TOTAL-DUPLICATE.
+069700 2910-EXIT.
+069800     EXIT.
