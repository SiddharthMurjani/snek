@@ -0,0 +1,34 @@
+000100******************************************************************
+000200*    COPYBOOK      CPVOTREC                                      *
+000300*    DESCRIPTION   APPLICANT REGISTRATION-CARD RECORD LAYOUT     *
+000400*                  FOR THE VOTER-FILE READ BY CHECKVOTERAGE.     *
+000500*                                                                *
+000600*    MODIFICATION HISTORY                                       *
+000700*    DATE       INIT  DESCRIPTION                                *
+000800*    ---------  ----  ----------------------------------------- *
+000900*    2024-01-05 RLH   ORIGINAL RECORD - NAME AND AGE ONLY.       *
+000950*    2026-08-09 RLH   WIDENED VR-AGE TO PIC 999 - PIC 99 WAS     *
+000960*                     WRAPPING APPLICANTS OVER AGE 99 BACK TO 00.*
+000970*    2026-08-09 RLH   REPLACED VR-AGE WITH VR-DOB - THE CLERK    *
+000980*                     NO LONGER KEYS THE AGE, CHECKVOTERAGE      *
+000990*                     COMPUTES IT FROM THE DATE OF BIRTH.        *
+000991*    2026-08-09 RLH   ADDED RESIDENCY, CITIZENSHIP AND FELONY    *
+000992*                     FLAGS - ELIGIBILITY IS MORE THAN JUST AGE. *
+001000******************************************************************
+001100 01  VOTER-RECORD.
+001200     05  VR-APPLICANT-NAME           PIC X(30).
+001300     05  VR-PRECINCT-CODE            PIC X(05).
+001400     05  VR-DOB.
+001410         10  VR-DOB-YYYY             PIC 9(04).
+001420         10  VR-DOB-MM               PIC 9(02).
+001430         10  VR-DOB-DD               PIC 9(02).
+001440     05  VR-RESIDENCY-FLAG           PIC X(01).
+001450         88  VR-RESIDENT-YES         VALUE "Y".
+001460         88  VR-RESIDENT-NO          VALUE "N".
+001470     05  VR-CITIZENSHIP-FLAG         PIC X(01).
+001480         88  VR-CITIZEN-YES          VALUE "Y".
+001490         88  VR-CITIZEN-NO           VALUE "N".
+001495     05  VR-FELONY-FLAG              PIC X(01).
+001496         88  VR-FELON-YES            VALUE "Y".
+001497         88  VR-FELON-NO             VALUE "N".
+001500     05  FILLER                      PIC X(16).
