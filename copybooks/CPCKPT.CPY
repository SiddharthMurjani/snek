@@ -0,0 +1,26 @@
+000100******************************************************************
+000200*    COPYBOOK      CPCKPT                                        *
+000300*    DESCRIPTION   CHECKPOINT RECORD FOR THE VOTER-FILE BATCH    *
+000400*                  RUN, SO AN ABEND PARTWAY THROUGH A LARGE      *
+000500*                  PRECINCT FILE CAN RESTART WITHOUT REPROCESSING*
+000600*                  APPLICANTS ALREADY CLEARED.                   *
+000700*                                                                *
+000800*    MODIFICATION HISTORY                                       *
+000900*    DATE       INIT  DESCRIPTION                                *
+001000*    ---------  ----  ----------------------------------------- *
+001100*    2026-08-09 RLH   ORIGINAL.                                  *
+001200*    2026-08-09 RLH   ADDED THE PRECINCT SUMMARY TABLE SO A      *
+001300*                     RESTART CARRIES FORWARD THE RUNNING        *
+001400*                     ELIGIBLE/INELIGIBLE/DUPLICATE COUNTS       *
+001500*                     INSTEAD OF LOSING THEM AT THE CHECKPOINT.  *
+001600******************************************************************
+001700 01  CHECKPOINT-RECORD.
+001800     05  CKPT-RECORDS-PROCESSED      PIC 9(08) COMP.
+001900     05  CKPT-RUN-DATE               PIC 9(08).
+002000     05  CKPT-RUN-TIME               PIC 9(08).
+002100     05  CKPT-PRECINCT-COUNT         PIC 9(04) COMP.
+002200     05  CKPT-PRECINCT-ENTRY OCCURS 50 TIMES.
+002300         10  CKPT-PS-CODE            PIC X(05).
+002400         10  CKPT-PS-ELIGIBLE-CNT    PIC 9(06) COMP.
+002500         10  CKPT-PS-INELIGIBLE-CNT  PIC 9(06) COMP.
+002600         10  CKPT-PS-DUPLICATE-CNT   PIC 9(06) COMP.
