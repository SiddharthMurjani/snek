@@ -0,0 +1,22 @@
+000100******************************************************************
+000200*    COPYBOOK      CPMASTER                                      *
+000300*    DESCRIPTION   VOTER MASTER FILE RECORD LAYOUT - THE COUNTY's *
+000400*                  FILE OF ALREADY-REGISTERED VOTERS, USED BY    *
+000500*                  CHECKVOTERAGE TO CATCH DUPLICATE APPLICANTS.  *
+000600*                  THE FILE MUST BE IN ASCENDING SEQUENCE BY     *
+000700*                  MR-VOTER-NAME WITHIN MR-DOB FOR SEARCH ALL.   *
+000800*                                                                *
+000900*    MODIFICATION HISTORY                                       *
+001000*    DATE       INIT  DESCRIPTION                                *
+001100*    ---------  ----  ----------------------------------------- *
+001200*    2026-08-09 RLH   ORIGINAL.                                  *
+001300******************************************************************
+001400 01  MASTER-RECORD.
+001500     05  MR-VOTER-NAME               PIC X(30).
+001600     05  MR-DOB.
+001700         10  MR-DOB-YYYY             PIC 9(04).
+001800         10  MR-DOB-MM               PIC 9(02).
+001900         10  MR-DOB-DD               PIC 9(02).
+002000     05  MR-PRECINCT-CODE            PIC X(05).
+002100     05  MR-VOTER-ID                 PIC X(10).
+002200     05  FILLER                      PIC X(15).
